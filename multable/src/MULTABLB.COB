@@ -0,0 +1,105 @@
+000100 IDENTIFICATION DIVISION.
+       PROGRAM-ID.   MULTABLB.
+      *    THIS PROGRAM IS THE UNATTENDED BATCH COMPANION TO MULTABL.
+      *    IT READS A FILE OF UPPER-LIMIT/ROW-COUNT REQUESTS AND
+      *    PRINTS A MULTIPLICATION TABLE REPORT FOR EACH ONE.
+       AUTHOR.       MYSELF.
+       DATE-WRITTEN. 1 JANUARY 1960.
+       SECURITY.     NONE.
+
+000200 ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  TRS-80.
+       OBJECT-COMPUTER.  TRS-80.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE ASSIGN TO "MULTREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "MULTREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+000300 DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE.
+       01  REQUEST-REC.
+           05  REQ-LIMIT  PIC 99.
+           05  REQ-ROWS   PIC 99.
+
+       FD  REPORT-FILE.
+       01  REPORT-REC     PIC X(80).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       77  NUM-1          PIC 99.
+       77  NUM-2          PIC 99.
+       77  NUM-3          PIC 9999.
+       77  NUM-ROWS       PIC 99.
+       77  N-REQ          PIC 99  VALUE ZERO.
+       77  AUDIT-STATUS   PIC XX.
+       77  NOW-TS         PIC X(21).
+       77  START-TS    PIC X(14).
+       77  RUN-OUTCOME     PIC X(30).
+
+000400 PROCEDURE DIVISION.
+       START-BATCH.
+           DISPLAY "MULTABL BATCH MODE - STARTING".
+           MOVE FUNCTION CURRENT-DATE TO NOW-TS.
+           MOVE NOW-TS TO START-TS.
+           OPEN INPUT REQUEST-FILE.
+           OPEN OUTPUT REPORT-FILE.
+       CONT-READ-REQ.
+           READ REQUEST-FILE AT END GO TO END-BATCH.
+           ADD 1 TO N-REQ.
+           MOVE REQ-LIMIT TO NUM-1.
+           MOVE REQ-ROWS TO NUM-ROWS.
+           IF NUM-1 EQUAL ZERO OR NUM-ROWS EQUAL ZERO
+               MOVE SPACES TO REPORT-REC
+               STRING "SKIPPED INVALID REQUEST: LIMIT=" NUM-1
+                   " ROWS=" NUM-ROWS DELIMITED BY SIZE INTO REPORT-REC
+               WRITE REPORT-REC
+               GO TO CONT-READ-REQ.
+
+           MOVE SPACES TO REPORT-REC.
+           STRING "TABLE FOR " NUM-1 " (" NUM-ROWS " ROWS)"
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE ZERO TO NUM-2.
+       START-N2.
+           ADD 1 TO NUM-2.
+           MULTIPLY NUM-1 BY NUM-2 GIVING NUM-3.
+           MOVE SPACES TO REPORT-REC.
+           STRING NUM-1 " X " NUM-2 " = " NUM-3
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           IF NUM-2 EQUAL NUM-ROWS GO TO CONT-READ-REQ.
+           GO TO START-N2.
+
+       END-BATCH.
+           CLOSE REQUEST-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY "MULTABL BATCH MODE - " N-REQ " REQUEST(S) DONE".
+
+       WRITE-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS NOT EQUAL "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE "MULTABLB" TO AUD-PROGRAM.
+           MOVE "BATCH" TO AUD-OPERATOR.
+           MOVE START-TS TO AUD-START-TS.
+           MOVE FUNCTION CURRENT-DATE TO NOW-TS.
+           MOVE NOW-TS TO AUD-END-TS.
+           MOVE SPACES TO RUN-OUTCOME.
+           STRING N-REQ " REQUEST(S) PROCESSED" DELIMITED BY SIZE
+               INTO RUN-OUTCOME.
+           MOVE RUN-OUTCOME TO AUD-OUTCOME.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+
+           STOP RUN.

@@ -1,8 +1,8 @@
 000100 IDENTIFICATION DIVISION.
        PROGRAM-ID.   MULTABL.
-           THIS PROGRAM IS A SIMPLE DEMO FOR
-           ILLUSTRATING BASIC USER I/O AND
-           ARITHMETIC OPERATIONS IN COBOL.
+      *    THIS PROGRAM IS A SIMPLE DEMO FOR
+      *    ILLUSTRATING BASIC USER I/O AND
+      *    ARITHMETIC OPERATIONS IN COBOL.
        AUTHOR.       MYSELF.
        DATE-WRITTEN. 1 JANUARY 1960.
        SECURITY.     NONE.
@@ -12,21 +12,68 @@
        SOURCE-COMPUTER.  TRS-80.
        OBJECT-COMPUTER.  TRS-80.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
 000300 DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01   ACCEPT-FIELDS.
             03   TIT-LE    PIC X(24) VALUE "TYPE IN THE UPPER LIMIT".
             03   TIT-LE2   PIC X(18) VALUE "THAT YOU REQUIRE:".
             03   QUES-1    PIC X(1).
+            03   NUM-1-IN  PIC XX.
             03   NUM-1     PIC 99.
             03   NUM-2     PIC 99.
             03   NUM-3     PIC 9999.
+            03   NROW-IN   PIC XX.
+            03   NUM-ROWS  PIC 99.
+       77   AUDIT-STATUS   PIC XX.
+       77   OPERATOR-ID PIC X(8).
+       77   NOW-TS         PIC X(21).
+       77   START-TS    PIC X(14).
+       77   TABLE-CNT   PIC 99 VALUE ZERO.
+       77   RUN-OUTCOME     PIC X(30).
 
 000400 PROCEDURE DIVISION.
+       START-INIT.
+            DISPLAY(1, 1) "OPERATOR ID? " ERASE.
+            ACCEPT OPERATOR-ID.
+            MOVE FUNCTION CURRENT-DATE TO NOW-TS.
+            MOVE NOW-TS TO START-TS.
+
        START-N1.
             DISPLAY(1, 1) TIT-LE ERASE.
             DISPLAY(2, 1) TIT-LE2.
-            ACCEPT NUM-1.
+       ACCEPT-N1.
+            DISPLAY(3, 1) "                              ".
+            ACCEPT NUM-1-IN.
+            IF NUM-1-IN EQUAL SPACES
+                OR FUNCTION TRIM(NUM-1-IN) IS NOT NUMERIC
+                DISPLAY(3, 1) "INVALID ENTRY - DIGITS ONLY, TRY AGAIN"
+                GO TO ACCEPT-N1.
+            MOVE NUM-1-IN TO NUM-1.
+            IF NUM-1 EQUAL ZERO
+                DISPLAY(3, 1) "INVALID ENTRY - MUST NOT BE ZERO"
+                GO TO ACCEPT-N1.
+
+       ACCEPT-NROW.
+            DISPLAY(4, 1) "HOW MANY ROWS (1-99)? ".
+            ACCEPT NROW-IN.
+            IF NROW-IN EQUAL SPACES
+                OR FUNCTION TRIM(NROW-IN) IS NOT NUMERIC
+                DISPLAY(4, 1) "INVALID ENTRY - DIGITS ONLY, TRY AGAIN"
+                GO TO ACCEPT-NROW.
+            MOVE NROW-IN TO NUM-ROWS.
+            IF NUM-ROWS EQUAL ZERO
+                DISPLAY(4, 1) "INVALID ENTRY - MUST NOT BE ZERO"
+                GO TO ACCEPT-NROW.
             MOVE ZERO TO NUM-2.
             DISPLAY " ".
 
@@ -34,14 +81,32 @@
             ADD 1 TO NUM-2.
             MULTIPLY NUM-1 BY NUM-2 GIVING NUM-3.
             DISPLAY NUM-1 " X " NUM-2 " = " NUM-3.
-            IF NUM-2 EQUAL 15 GO TO START-N3.
+            IF NUM-2 EQUAL NUM-ROWS GO TO START-N3.
             GO TO START-N2.
 
        START-N3.
+            ADD 1 TO TABLE-CNT.
             DISPLAY(20, 1) "MORE (Y/N)? "
             ACCEPT QUES-1.
             IF QUES-1 EQUAL "Y" OR "y" GO TO START-N1.
             DISPLAY "PROGRAM COMPLETED."
 
+       WRITE-AUDIT.
+            OPEN EXTEND AUDIT-FILE.
+            IF AUDIT-STATUS NOT EQUAL "00"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            MOVE "MULTABL" TO AUD-PROGRAM.
+            MOVE OPERATOR-ID TO AUD-OPERATOR.
+            MOVE START-TS TO AUD-START-TS.
+            MOVE FUNCTION CURRENT-DATE TO NOW-TS.
+            MOVE NOW-TS TO AUD-END-TS.
+            MOVE SPACES TO RUN-OUTCOME.
+            STRING TABLE-CNT " TABLE(S) PRODUCED" DELIMITED BY SIZE
+                INTO RUN-OUTCOME.
+            MOVE RUN-OUTCOME TO AUD-OUTCOME.
+            WRITE AUDIT-REC.
+            CLOSE AUDIT-FILE.
+
             STOP RUN.
 
\ No newline at end of file

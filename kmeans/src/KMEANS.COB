@@ -1,8 +1,8 @@
 000100 IDENTIFICATION DIVISION.
        PROGRAM-ID.   KMEANS.
-           THIS PROGRAM IS A SIMPLE DEMO FOR ILLUSTRATING HOW EVEN
-           MODERN DATA ANALYTICS ALGORITHMS CAN BE IMPLEMENTED IN
-           VERY OLD PROGRAMMING LANGUAGES LIKE COBOL.
+      *    THIS PROGRAM IS A SIMPLE DEMO FOR ILLUSTRATING HOW EVEN
+      *    MODERN DATA ANALYTICS ALGORITHMS CAN BE IMPLEMENTED IN
+      *    VERY OLD PROGRAMMING LANGUAGES LIKE COBOL.
        AUTHOR.       MYSELF.
        DATE-WRITTEN. 1 JANUARY 1960.
        SECURITY.     NONE.
@@ -12,101 +12,208 @@
        SOURCE-COMPUTER.  TRS-80.
        OBJECT-COMPUTER.  TRS-80.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POINTS-FILE ASSIGN TO "KMPOINTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "KMRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRACE-FILE ASSIGN TO "KMTRACE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRACE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "KMCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
 000300 DATA DIVISION.
+       FILE SECTION.
+       FD  POINTS-FILE.
+       01  POINTS-REC.
+           05  REC-X      PIC 9(3).
+           05  REC-Y      PIC 9(3).
+
+       FD  RESULTS-FILE.
+       01  RESULTS-REC    PIC X(80).
+
+       FD  TRACE-FILE.
+       01  TRACE-REC      PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHKPT-REC.
+           05  CHKPT-TYPE  PIC X(4).
+           05  CHKPT-A     PIC 9(4).
+           05  CHKPT-B     PIC 9(4).
+           05  CHKPT-C     PIC 9(4).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       77  N-DATA     PIC 99 VALUE 10.
-       77  N-MAXITER  PIC 9999 VALUE 100.
-       77  N-ITER     PIC 9999.
-       77  N-CHANGED  PIC 99.
-       77  N-CALC     PIC 999999.
+       77  CHKPT-STATUS   PIC XX.
+       77  TRACE-STATUS   PIC XX.
+       77  AUDIT-STATUS   PIC XX.
+       77  OPERATOR-ID PIC X(8).
+       77  RUN-OUTCOME     PIC X(30).
+       77  NOW-TS         PIC X(21).
+       77  RESUME-FLAG PIC X VALUE "N".
+           88  RESUMED-RUN        VALUE "Y".
+       77  N-DATA      PIC 99 VALUE ZERO.
+       77  MAX-DATA    PIC 99 VALUE 99.
+       77  N-CLUSTERS  PIC 9  VALUE ZERO.
+       77  N-CLUSTERS-IN  PIC XX.
+       77  N-CLUSTERS-VAL PIC 99.
+       77  MAX-CLUSTERS PIC 9 VALUE 9.
+       77  N-MAXITER   PIC 9999 VALUE 100.
+       77  N-ITER      PIC 9999.
+       77  N-CHANGED   PIC 99.
+       77  N-CALC      PIC 999999.
+       77  J           PIC 99.
+       77  BEST-CL     PIC 9.
+       77  BEST-DC     PIC 9(7).
+       77  DIST-METHOD  PIC 9 VALUE 1.
+           88  DIST-EUCLID         VALUE 1.
+           88  DIST-MANHATTAN      VALUE 2.
+       77  DIST-METHOD-IN  PIC XX.
+       77  DIST-METHOD-VAL PIC 99.
 
        01  DATA-FIELDS.
-       02  DATA-X     PIC 99 OCCURS 10 TIMES.
-       02  DATA-Y     PIC 99 OCCURS 10 TIMES.
-       02  DATA-C     PIC 99 OCCURS 10 TIMES.
-       02  CL1-X      PIC 99.
-       02  CL1-Y      PIC 99.
-       02  N-CL1      PIC 99.
-       02  CL2-X      PIC 99.
-       02  CL2-Y      PIC 99.
-       02  N-CL2      PIC 99.
-       02  SUM1-X     PIC 9999.
-       02  SUM1-Y     PIC 9999.
-       02  SUM2-X     PIC 9999.
-       02  SUM2-Y     PIC 9999.
-       02  DC1        PIC 9999.
-       02  DC2        PIC 9999.
+       02  DATA-X     PIC 999 OCCURS 99 TIMES.
+       02  DATA-Y     PIC 999 OCCURS 99 TIMES.
+       02  DATA-C     PIC 9  OCCURS 99 TIMES.
+       02  CL-X       PIC 999 OCCURS 9 TIMES.
+       02  CL-Y       PIC 999 OCCURS 9 TIMES.
+       02  N-CL       PIC 99 OCCURS 9 TIMES.
+       02  SUM-X      PIC 9(5) OCCURS 9 TIMES.
+       02  SUM-Y      PIC 9(5) OCCURS 9 TIMES.
+       02  DC-TAB     PIC 9(7) OCCURS 9 TIMES.
        02  DX         PIC 9999.
        02  DY         PIC 9999.
-       02  N-T        PIC 99.
+       02  N-T        PIC 999.
 
 000400 PROCEDURE DIVISION.
        START-INIT.
            DISPLAY (1, 1) "KMEANS CLUSTERING EXAMPLE" ERASE.
+           DISPLAY (2, 1) "OPERATOR ID? ".
+           ACCEPT OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO NOW-TS.
            DISPLAY (3, 1) "PROCESSING DATA..."
 
-      *** INITIALIZE CLUSTER CENTERS ***
-           MOVE 1 TO CL1-X.
-           MOVE 1 TO CL1-Y.
-           MOVE 80 TO CL2-X.
-           MOVE 25 TO CL2-Y.
-
-      *** SET UP THE DATA POINTS ***
-           MOVE 13 TO DATA-X(1).
-           MOVE  5 TO DATA-Y(1).
-           MOVE ZERO TO DATA-C(1).
-
-           MOVE 10 TO DATA-X(2).
-           MOVE  3 TO DATA-Y(2).
-           MOVE ZERO TO DATA-C(2).
-
-           MOVE  5 TO DATA-X(3).
-           MOVE 20 TO DATA-Y(3).
-           MOVE ZERO TO DATA-C(3).
-
-           MOVE 17 TO DATA-X(4).
-           MOVE 17 TO DATA-Y(4).
-           MOVE ZERO TO DATA-C(4).
-
-           MOVE  9 TO DATA-X(5).
-           MOVE 13 TO DATA-Y(5).
-           MOVE ZERO TO DATA-C(5).
+      *** SET UP THE DATA POINTS: READ FROM THE INPUT FILE ***
+           OPEN INPUT POINTS-FILE.
+       CONT-READ-POINTS.
+           IF N-DATA EQUAL MAX-DATA GO TO END-READ-POINTS.
+           READ POINTS-FILE AT END GO TO END-READ-POINTS.
+           ADD 1 TO N-DATA.
+           MOVE REC-X TO DATA-X(N-DATA).
+           MOVE REC-Y TO DATA-Y(N-DATA).
+           MOVE ZERO TO DATA-C(N-DATA).
+           GO TO CONT-READ-POINTS.
+       END-READ-POINTS.
+           CLOSE POINTS-FILE.
 
-           MOVE 43 TO DATA-X(6).
-           MOVE 15 TO DATA-Y(6).
-           MOVE ZERO TO DATA-C(6).
+      *** CHECK FOR A CHECKPOINT FROM A PRIOR, INTERRUPTED RUN ***
+       CHECK-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS NOT EQUAL "00" GO TO ASK-CLUSTERS.
+           READ CHECKPOINT-FILE AT END GO TO NO-CHECKPOINT.
+           IF CHKPT-TYPE NOT EQUAL "HDR " GO TO NO-CHECKPOINT.
+           MOVE CHKPT-A TO N-CLUSTERS.
+           MOVE CHKPT-B TO N-ITER.
+           MOVE CHKPT-C TO DIST-METHOD.
+           SET RESUMED-RUN TO TRUE.
+       CONT-READ-CHKPT.
+           READ CHECKPOINT-FILE AT END GO TO END-READ-CHKPT.
+           IF CHKPT-TYPE EQUAL "CENT"
+               MOVE CHKPT-B TO CL-X(CHKPT-A)
+               MOVE CHKPT-C TO CL-Y(CHKPT-A).
+           IF CHKPT-TYPE EQUAL "ASGN"
+               MOVE CHKPT-B TO DATA-C(CHKPT-A).
+           GO TO CONT-READ-CHKPT.
+       END-READ-CHKPT.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY (5, 1) "RESUMING FROM CHECKPOINT, ITERATION " N-ITER.
+           GO TO START-ITER.
+       NO-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
 
-           MOVE 50 TO DATA-X(7).
-           MOVE 13 TO DATA-Y(7).
-           MOVE ZERO TO DATA-C(7).
+      *** ASK THE OPERATOR HOW MANY CLUSTERS TO BUILD ***
+       ASK-CLUSTERS.
+           DISPLAY (5, 1) "HOW MANY CLUSTERS (1-9)? ".
+           ACCEPT N-CLUSTERS-IN.
+           IF N-CLUSTERS-IN EQUAL SPACES
+               OR FUNCTION TRIM(N-CLUSTERS-IN) IS NOT NUMERIC
+               DISPLAY (6, 1) "INVALID - DIGITS ONLY, TRY AGAIN"
+               GO TO ASK-CLUSTERS.
+           MOVE N-CLUSTERS-IN TO N-CLUSTERS-VAL.
+           IF N-CLUSTERS-VAL EQUAL ZERO
+               OR N-CLUSTERS-VAL GREATER THAN MAX-CLUSTERS
+               DISPLAY (6, 1) "INVALID - ENTER A NUMBER FROM 1 TO 9"
+               GO TO ASK-CLUSTERS.
+           IF N-CLUSTERS-VAL GREATER THAN N-DATA
+               DISPLAY (6, 1) "INVALID - ONLY " N-DATA " POINTS LOADED"
+               GO TO ASK-CLUSTERS.
+           MOVE N-CLUSTERS-VAL TO N-CLUSTERS.
 
-           MOVE 45 TO DATA-X(8).
-           MOVE 20 TO DATA-Y(8).
-           MOVE ZERO TO DATA-C(8).
+      *** ASK WHICH DISTANCE METRIC TO USE ***
+       ASK-DIST-METHOD.
+           DISPLAY (7, 1) "DISTANCE METRIC - 1=EUCLIDEAN 2=MANHATTAN? ".
+           ACCEPT DIST-METHOD-IN.
+           IF DIST-METHOD-IN EQUAL SPACES
+               OR FUNCTION TRIM(DIST-METHOD-IN) IS NOT NUMERIC
+               DISPLAY (8, 1) "INVALID - DIGITS ONLY, TRY AGAIN"
+               GO TO ASK-DIST-METHOD.
+           MOVE DIST-METHOD-IN TO DIST-METHOD-VAL.
+           IF DIST-METHOD-VAL NOT EQUAL 1
+               AND DIST-METHOD-VAL NOT EQUAL 2
+               DISPLAY (8, 1) "INVALID - ENTER 1 OR 2"
+               GO TO ASK-DIST-METHOD.
+           MOVE DIST-METHOD-VAL TO DIST-METHOD.
 
-           MOVE 57 TO DATA-X(9).
-           MOVE 17 TO DATA-Y(9).
-           MOVE ZERO TO DATA-C(9).
-
-           MOVE 69 TO DATA-X(10).
-           MOVE 11 TO DATA-Y(10).
-           MOVE ZERO TO DATA-C(10).
+      *** INITIALIZE CLUSTER CENTERS FROM THE FIRST N-CLUSTERS POINTS *
+           MOVE 1 TO J.
+       INIT-CENTERS.
+           IF J GREATER THAN N-CLUSTERS GO TO START-ITER.
+           MOVE DATA-X(J) TO CL-X(J).
+           MOVE DATA-Y(J) TO CL-Y(J).
+           ADD 1 TO J.
+           GO TO INIT-CENTERS.
 
       *** MAIN LOOP: KMEANS ITERATIONS ***
        START-ITER.
            MOVE ZERO TO N-CALC.
-           MOVE ZERO TO N-ITER.
+           IF RESUMED-RUN
+               OPEN EXTEND TRACE-FILE
+               IF TRACE-STATUS NOT EQUAL "00"
+                   OPEN OUTPUT TRACE-FILE
+                   MOVE SPACES TO TRACE-REC
+                   STRING "ITER,CLUSTER,X,Y,COUNT,CHANGED"
+                       DELIMITED BY SIZE INTO TRACE-REC
+                   WRITE TRACE-REC
+               END-IF
+           ELSE
+               MOVE ZERO TO N-ITER
+               OPEN OUTPUT TRACE-FILE
+               MOVE SPACES TO TRACE-REC
+               STRING "ITER,CLUSTER,X,Y,COUNT,CHANGED"
+                   DELIMITED BY SIZE INTO TRACE-REC
+               WRITE TRACE-REC
+           END-IF.
        CONT-ITER.
            ADD 1 TO N-ITER.
            IF N-ITER GREATER THAN N-MAXITER GO TO END-ITER2.
 
-           MOVE ZERO TO N-CL1.
-           MOVE ZERO TO SUM1-X.
-           MOVE ZERO TO SUM1-Y.
-           MOVE ZERO TO N-CL2.
-           MOVE ZERO TO SUM2-X.
-           MOVE ZERO TO SUM2-Y.
            MOVE ZERO TO N-CHANGED.
+           MOVE 1 TO J.
+       RESET-SUMS.
+           IF J GREATER THAN N-CLUSTERS GO TO START-SCAN.
+           MOVE ZERO TO N-CL(J).
+           MOVE ZERO TO SUM-X(J).
+           MOVE ZERO TO SUM-Y(J).
+           ADD 1 TO J.
+           GO TO RESET-SUMS.
 
       *** INNER LOOP: SCAN DATA POINTS ***
        START-SCAN.
@@ -114,33 +221,40 @@
        CONT-SCAN.
            IF N-T GREATER THAN N-DATA GO TO END-SCAN.
 
-      *** STEP 1: CALCULATE DISTANCES TO CENTROIDS ***
-           COMPUTE DX = DATA-X(N-T) - CL1-X.
-           COMPUTE DY = DATA-Y(N-T) - CL1-Y.
-           COMPUTE DC1 = DX * DX + DY * DY.
-
-           COMPUTE DX = DATA-X(N-T) - CL2-X.
-           COMPUTE DY = DATA-Y(N-T) - CL2-Y.
-           COMPUTE DC2 = DX * DX + DY * DY.
-
+      *** STEP 1: CALCULATE DISTANCES TO EACH CENTROID ***
+           MOVE 1 TO J.
+       CALC-DIST.
+           IF J GREATER THAN N-CLUSTERS GO TO SELECT-CLOSEST.
+           COMPUTE DX = DATA-X(N-T) - CL-X(J).
+           COMPUTE DY = DATA-Y(N-T) - CL-Y(J).
+           IF DIST-MANHATTAN
+               COMPUTE DC-TAB(J) = DX + DY
+           ELSE
+               COMPUTE DC-TAB(J) = DX * DX + DY * DY
+           END-IF.
            ADD 1 TO N-CALC.
+           ADD 1 TO J.
+           GO TO CALC-DIST.
 
       *** STEP 2: SELECT CLOSEST CLUSTER ***
-           IF DC1 GREATER THAN DC2 GO TO SELECT-CL2.
-       SELECT-CL1.
-           ADD DATA-X(N-T) TO SUM1-X.
-           ADD DATA-Y(N-T) TO SUM1-Y.
-           ADD 1 TO N-CL1.
-           IF DATA-C(N-T) EQUAL 1 GO TO LOOP-SCAN.
-           MOVE 1 TO DATA-C(N-T).
-           ADD 1 TO N-CHANGED.
-           GO TO LOOP-SCAN.
-       SELECT-CL2.
-           ADD DATA-X(N-T) TO SUM2-X.
-           ADD DATA-Y(N-T) TO SUM2-Y.
-           ADD 1 TO N-CL2.
-           IF DATA-C(N-T) EQUAL 2 GO TO LOOP-SCAN.
-           MOVE 2 TO DATA-C(N-T).
+       SELECT-CLOSEST.
+           MOVE 1 TO BEST-CL.
+           MOVE DC-TAB(1) TO BEST-DC.
+           MOVE 2 TO J.
+       FIND-CLOSEST.
+           IF J GREATER THAN N-CLUSTERS GO TO ASSIGN-POINT.
+           IF DC-TAB(J) LESS THAN BEST-DC
+               MOVE J TO BEST-CL
+               MOVE DC-TAB(J) TO BEST-DC.
+           ADD 1 TO J.
+           GO TO FIND-CLOSEST.
+
+       ASSIGN-POINT.
+           ADD DATA-X(N-T) TO SUM-X(BEST-CL).
+           ADD DATA-Y(N-T) TO SUM-Y(BEST-CL).
+           ADD 1 TO N-CL(BEST-CL).
+           IF DATA-C(N-T) EQUAL BEST-CL GO TO LOOP-SCAN.
+           MOVE BEST-CL TO DATA-C(N-T).
            ADD 1 TO N-CHANGED.
 
        LOOP-SCAN.
@@ -149,34 +263,123 @@
 
       *** STEP-3: UPDATE CENTROIDS ***
        END-SCAN.
-           COMPUTE CL1-X = SUM1-X / N-CL1.
-           COMPUTE CL1-Y = SUM1-Y / N-CL1.
-           COMPUTE CL2-X = SUM2-X / N-CL2.
-           COMPUTE CL2-Y = SUM2-Y / N-CL2.
+           MOVE 1 TO J.
+       UPDATE-CENTERS.
+           IF J GREATER THAN N-CLUSTERS GO TO CHECK-STABLE.
+           IF N-CL(J) NOT EQUAL ZERO
+               COMPUTE CL-X(J) = SUM-X(J) / N-CL(J)
+               COMPUTE CL-Y(J) = SUM-Y(J) / N-CL(J)
+           END-IF.
+           MOVE SPACES TO TRACE-REC.
+           STRING N-ITER "," J "," CL-X(J) "," CL-Y(J) ","
+               N-CL(J) "," N-CHANGED DELIMITED BY SIZE INTO TRACE-REC.
+           WRITE TRACE-REC.
+           ADD 1 TO J.
+           GO TO UPDATE-CENTERS.
 
+       CHECK-STABLE.
            IF N-CHANGED EQUAL ZERO GO TO END-ITER1.
+
+      *** CHECKPOINT PROGRESS SO A LONG JOB CAN BE RESTARTED ***
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "HDR " TO CHKPT-TYPE.
+           MOVE N-CLUSTERS TO CHKPT-A.
+           MOVE N-ITER TO CHKPT-B.
+           MOVE DIST-METHOD TO CHKPT-C.
+           WRITE CHKPT-REC.
+           MOVE 1 TO J.
+       SAVE-CHKPT-CENT.
+           IF J GREATER THAN N-CLUSTERS GO TO SAVE-CHKPT-ASGN-INIT.
+           MOVE "CENT" TO CHKPT-TYPE.
+           MOVE J TO CHKPT-A.
+           MOVE CL-X(J) TO CHKPT-B.
+           MOVE CL-Y(J) TO CHKPT-C.
+           WRITE CHKPT-REC.
+           ADD 1 TO J.
+           GO TO SAVE-CHKPT-CENT.
+       SAVE-CHKPT-ASGN-INIT.
+           MOVE 1 TO N-T.
+       SAVE-CHKPT-ASGN.
+           IF N-T GREATER THAN N-DATA GO TO END-SAVE-CHECKPOINT.
+           MOVE "ASGN" TO CHKPT-TYPE.
+           MOVE N-T TO CHKPT-A.
+           MOVE DATA-C(N-T) TO CHKPT-B.
+           WRITE CHKPT-REC.
+           ADD 1 TO N-T.
+           GO TO SAVE-CHKPT-ASGN.
+       END-SAVE-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
            GO TO CONT-ITER.
 
       *** PROCESSING FINISHED, SHOW RESULTS ***
        END-ITER1.
            DISPLAY(19, 1) "RESULT: STABLE SOLUTION FOUND".
-           GO TO SHOW-RES.
+           MOVE "STABLE SOLUTION FOUND" TO RUN-OUTCOME.
+           GO TO CLEAR-CHECKPOINT.
        END-ITER2.
            DISPLAY(19, 1) "RESULT: MAX ITERATIONS REACHED".
+           MOVE "MAX ITERATIONS REACHED" TO RUN-OUTCOME.
+
+      *** JOB IS DONE, THE CHECKPOINT IS NO LONGER NEEDED ***
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "DONE" TO CHKPT-TYPE.
+           MOVE ZERO TO CHKPT-A.
+           MOVE ZERO TO CHKPT-B.
+           MOVE ZERO TO CHKPT-C.
+           WRITE CHKPT-REC.
+           CLOSE CHECKPOINT-FILE.
 
        SHOW-RES.
            DISPLAY (4, 1) " "
            DISPLAY " "
+           OPEN OUTPUT RESULTS-FILE.
+           MOVE SPACES TO RESULTS-REC.
+           STRING "TYPE,X,Y,CLUSTER,COUNT" DELIMITED BY SIZE
+               INTO RESULTS-REC.
+           WRITE RESULTS-REC.
            MOVE ZERO TO N-T.
        CONT-RES.
            ADD 1 TO N-T.
            DISPLAY "(" DATA-X(N-T) "," DATA-Y(N-T) "): C=" DATA-C(N-T).
+           MOVE SPACES TO RESULTS-REC.
+           STRING "POINT," DATA-X(N-T) "," DATA-Y(N-T) ","
+               DATA-C(N-T) "," DELIMITED BY SIZE INTO RESULTS-REC.
+           WRITE RESULTS-REC.
            IF N-T NOT EQUAL N-DATA GO TO CONT-RES.
 
-           DISPLAY(20, 1) "CLUSTER 1: (" CL1-X "," CL1-Y ") N=" N-CL1.
-           DISPLAY(21, 1) "CLUSTER 2: (" CL2-X "," CL2-Y ") N=" N-CL2.
+           MOVE 1 TO J.
+       SHOW-CLUSTERS.
+           IF J GREATER THAN N-CLUSTERS GO TO SHOW-SUMMARY.
+           DISPLAY "CLUSTER " J ": (" CL-X(J) "," CL-Y(J) ") N="
+               N-CL(J).
+           MOVE SPACES TO RESULTS-REC.
+           STRING "CENTROID," CL-X(J) "," CL-Y(J) "," J "," N-CL(J)
+               DELIMITED BY SIZE INTO RESULTS-REC.
+           WRITE RESULTS-REC.
+           ADD 1 TO J.
+           GO TO SHOW-CLUSTERS.
+
+       SHOW-SUMMARY.
+           CLOSE RESULTS-FILE.
+           CLOSE TRACE-FILE.
            DISPLAY(23, 1) N-CALC " DIST.EVAL. IN " N-ITER " ITERATIONS".
            DISPLAY " ".
 
+      *** RECORD THIS RUN IN THE SHARED AUDIT LOG ***
+       WRITE-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS NOT EQUAL "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE "KMEANS" TO AUD-PROGRAM.
+           MOVE OPERATOR-ID TO AUD-OPERATOR.
+           MOVE NOW-TS TO AUD-START-TS.
+           MOVE FUNCTION CURRENT-DATE TO NOW-TS.
+           MOVE NOW-TS TO AUD-END-TS.
+           MOVE RUN-OUTCOME TO AUD-OUTCOME.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+
            STOP RUN.
-
\ No newline at end of file

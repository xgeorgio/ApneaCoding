@@ -0,0 +1,9 @@
+000100*    SHARED AUDIT RECORD LAYOUT FOR THE TRAINING PROGRAMS.
+      *    WRITTEN BY EACH PROGRAM TO A COMMON SEQUENTIAL AUDIT FILE
+      *    SO A RUN CAN BE RECONCILED AFTER THE FACT.
+       01  AUDIT-REC.
+           05  AUD-PROGRAM   PIC X(8).
+           05  AUD-OPERATOR  PIC X(8).
+           05  AUD-START-TS  PIC X(14).
+           05  AUD-END-TS    PIC X(14).
+           05  AUD-OUTCOME   PIC X(30).
